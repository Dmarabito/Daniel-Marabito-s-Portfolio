@@ -0,0 +1,85 @@
+>>source format free
+identification division.
+program-id. LeaderboardReport.
+author. Daniel Marabito.
+
+environment division.
+input-output section.
+file-control.
+    select LeaderboardFile assign to "LEADERTXN"
+        organization is line sequential
+        file status is LeaderboardFileStatus.
+
+data division.
+file section.
+fd LeaderboardFile.
+copy "LEADERREC.cpy".
+
+working-storage section.
+01 LeaderboardFileStatus pic xx value "00".
+    88 LeaderboardFileOk value "00".
+    88 LeaderboardFileEnd value "10".
+
+01 LeaderboardTable.
+    02 LeaderboardEntryCount pic 9(05) value 0.
+    02 LeaderboardEntry occurs 1000 times indexed by LBT-Idx.
+        03 LBT-PlayerName pic x(100).
+        03 LBT-PlayerScore pic S999.
+
+01 SortWorkArea.
+    02 SortSwapped pic x value "N".
+        88 SwapHappened value "Y".
+    02 SortOuterIdx pic 9(05).
+    02 SortInnerIdx pic 9(05).
+    02 SortHoldName pic x(100).
+    02 SortHoldScore pic S999.
+
+procedure division.
+display "======== Nightly Playtester Leaderboard ========".
+open input LeaderboardFile.
+if not LeaderboardFileOk then
+    display "No leaderboard transactions found (LEADERTXN status " LeaderboardFileStatus ")."
+    stop run
+end-if
+perform LoadLeaderboardEntry until LeaderboardFileEnd
+close LeaderboardFile.
+
+perform SortLeaderboardTable.
+perform PrintLeaderboardEntry
+    varying SortOuterIdx from 1 by 1
+    until SortOuterIdx > LeaderboardEntryCount.
+
+display "==================================================".
+stop run.
+
+LoadLeaderboardEntry.
+       read LeaderboardFile
+       if LeaderboardFileOk then
+           add 1 to LeaderboardEntryCount
+           move LB-PlayerName to LBT-PlayerName(LeaderboardEntryCount)
+           move LB-PlayerScore to LBT-PlayerScore(LeaderboardEntryCount)
+       end-if.
+
+SortLeaderboardTable.
+       set SortSwapped to "Y"
+       perform SortOnePass until not SwapHappened.
+
+SortOnePass.
+       set SortSwapped to "N"
+       perform CompareAdjacentEntries
+           varying SortInnerIdx from 1 by 1
+           until SortInnerIdx > LeaderboardEntryCount - 1.
+
+CompareAdjacentEntries.
+       if LBT-PlayerScore(SortInnerIdx) < LBT-PlayerScore(SortInnerIdx + 1) then
+           move LBT-PlayerName(SortInnerIdx) to SortHoldName
+           move LBT-PlayerScore(SortInnerIdx) to SortHoldScore
+           move LBT-PlayerName(SortInnerIdx + 1) to LBT-PlayerName(SortInnerIdx)
+           move LBT-PlayerScore(SortInnerIdx + 1) to LBT-PlayerScore(SortInnerIdx)
+           move SortHoldName to LBT-PlayerName(SortInnerIdx + 1)
+           move SortHoldScore to LBT-PlayerScore(SortInnerIdx + 1)
+           set SwapHappened to true
+       end-if.
+
+PrintLeaderboardEntry.
+       display SortOuterIdx ") " function trim(LBT-PlayerName(SortOuterIdx)) " - " LBT-PlayerScore(SortOuterIdx).
