@@ -0,0 +1,52 @@
+>>source format free
+identification division.
+program-id. LocationLintReport.
+author. Daniel Marabito.
+
+environment division.
+input-output section.
+file-control.
+    select LocationUpdateFile assign to "LOCUPD"
+        organization is line sequential
+        file status is LocationUpdateFileStatus.
+
+data division.
+file section.
+fd LocationUpdateFile.
+copy "LOCUPDREC.cpy".
+
+working-storage section.
+01 LocationUpdateFileStatus pic xx value "00".
+    88 LocationUpdateFileOk value "00".
+    88 LocationUpdateFileEnd value "10".
+
+01 LintLocation.
+    02 LintLocationName pic x(50).
+    02 LintLocationDescription pic x(1000).
+    02 LintLocationInstructions pic x(1000).
+    02 LintTargetDestination pic x(1000).
+
+procedure division.
+display "============ Location Content Lint Report ============".
+open input LocationUpdateFile.
+if not LocationUpdateFileOk then
+    display "No LOCUPD content feed found (status " LocationUpdateFileStatus ")."
+    stop run
+end-if
+
+perform ValidateNextCandidate until LocationUpdateFileEnd
+
+close LocationUpdateFile.
+display "=========================================================".
+stop run.
+
+ValidateNextCandidate.
+       read LocationUpdateFile
+       if LocationUpdateFileOk then
+           move LCU-LocationName to LintLocationName
+           move LCU-LocationDescription to LintLocationDescription
+           move "validate" to LintLocationInstructions
+           move LCU-LocationInstructions to LintTargetDestination
+           call 'LocationSetter' using LintLocation
+           display function trim(LintLocationName) ": " function trim(LintLocationDescription)
+       end-if.
