@@ -3,8 +3,74 @@ identification division.
 program-id. IskaiAdventures.
 author. Daniel Marabito.
 environment division.
+input-output section.
+file-control.
+    select PlayerSaveFile assign to "PLAYERMST"
+        organization is indexed
+        access mode is dynamic
+        record key is SAV-PlayerName
+        file status is PlayerSaveFileStatus.
+    select LeaderboardFile assign to "LEADERTXN"
+        organization is line sequential
+        file status is LeaderboardFileStatus.
+    select AuditTrailFile assign to "AUDITTRL"
+        organization is line sequential
+        file status is AuditTrailFileStatus.
+    select MonsterMasterFile assign to "MONSTMST"
+        organization is indexed
+        access mode is dynamic
+        record key is MON-MonsterName
+        file status is MonsterFileStatus.
+    select CheckpointFile assign to "CHECKPT"
+        organization is indexed
+        access mode is dynamic
+        record key is CHK-Key
+        file status is CheckpointFileStatus.
 data division.
+file section.
+fd PlayerSaveFile.
+copy "PLAYERSAV.cpy".
+fd LeaderboardFile.
+copy "LEADERREC.cpy".
+fd AuditTrailFile.
+copy "AUDITREC.cpy".
+fd MonsterMasterFile.
+copy "MONSTREC.cpy".
+fd CheckpointFile.
+copy "CHECKREC.cpy".
 working-storage section.
+01 CheckpointFileStatus pic xx value "00".
+    88 CheckpointFileOk value "00".
+    88 CheckpointFileMissing value "35".
+01 CheckpointSectionName pic x(20) value "".
+01 CheckpointRestoreStage pic x(20) value spaces.
+    88 CheckpointStageNone value spaces.
+    88 CheckpointStageProblem value "PROBLEM".
+    88 CheckpointStageRace value "RACE".
+01 LeaderboardFileStatus pic xx value "00".
+    88 LeaderboardFileOk value "00".
+01 AuditTrailFileStatus pic xx value "00".
+    88 AuditTrailFileOk value "00".
+01 RawAcceptBuffer pic x(20) value "".
+01 MonsterFileStatus pic xx value "00".
+    88 MonsterFileOk value "00".
+    88 MonsterFileMissing value "35".
+    88 MonsterFileEnd value "10".
+01 PlayerAttackPower pic 999 value 15.
+01 PlayerStartingHealth pic 99 value 10.
+01 MonsterVictoryScore pic 999 value 5.
+01 CombatOverFlag pic x value "N".
+    88 CombatOver value "Y".
+01 AuditParagraphName pic x(30) value "".
+01 AuditRawValue pic x(100) value "".
+01 PlayerSessionId pic x(26) value "".
+01 PlayerSaveFileStatus pic xx value "00".
+    88 PlayerSaveFileOk value "00".
+    88 PlayerSaveFileMissing value "35".
+    88 PlayerKeyNotFound value "23".
+01 PlayerFoundFlag pic x value "N".
+    88 PlayerFound value "Y".
+    88 PlayerNotFound value "N".
 01 PlayerInfo.
        02 PlayerName pic x(100) value "".
        02 PlayerMaxHealth pic 99 value 10.
@@ -55,6 +121,12 @@ working-storage section.
        88 ComplainAboutTime value 4.
 01 GeneralResponse pic x(100) value "".
 
+01 RespecThreshold pic S999 value 50.
+01 RespecChoiceFlag pic 9 value 0.
+    88 ValidRespecChoice value 1 thru 2.
+    88 WantsRespec value 1.
+    88 DeclinesRespec value 2.
+
 01 initialRaceChoice pic 99 value 0.
        88 ValidRaceChoice value 1 thru 12.
        88 ChooseToBeHuman value 1.
@@ -75,10 +147,62 @@ working-storage section.
        02 LocationInstructions pic x(1000) value "".
        02 TargetDestination pic x(1000) value "".
 procedure division.
+open i-o PlayerSaveFile.
+if PlayerSaveFileMissing then
+    open output PlayerSaveFile
+    close PlayerSaveFile
+    open i-o PlayerSaveFile
+end-if
+if not PlayerSaveFileOk then
+    display "Unable to open PLAYERMST, file status " PlayerSaveFileStatus
+    stop run
+end-if
+open extend AuditTrailFile.
+if not AuditTrailFileOk then
+    open output AuditTrailFile
+end-if
+open i-o CheckpointFile.
+if CheckpointFileMissing then
+    open output CheckpointFile
+    close CheckpointFile
+    open i-o CheckpointFile
+end-if
+if not CheckpointFileOk then
+    display "Unable to open CHECKPT, file status " CheckpointFileStatus
+    stop run
+end-if
 display "A truck has recently ran over you. You survied the initial hit, but the driver noticed he hit something.".
 display "He put the vehicle in reverse to see what he hit. Shortly after you found yourself in a white void.".
 display "Before you stands a man. He speaks 'Hmm... I was not expecting you. Who are you?'"
 accept PlayerName
+move function current-date to PlayerSessionId
+move PlayerName to AuditRawValue
+move "MAINLINE" to AuditParagraphName
+perform LogAuditEntry
+
+perform LoadPlayerSave
+
+if PlayerFound then
+    display "The man's eyes widen. 'Oh, " function trim(PlayerName) ", you again? Right where we left off then.'"
+end-if
+
+if PlayerFound and PlayerMaxHealth <= 0 then
+    display "The man tilts his head. 'You again, and dead again already? No matter, I'll patch you back up.'"
+    move PlayerStartingHealth to PlayerMaxHealth
+    perform SavePlayerInfo
+end-if
+
+if PlayerNotFound then
+
+perform LoadCheckpoint
+
+if CheckpointStageRace then
+display "The man nods. 'Ah, right where we left off -- you'd already chosen your new form.'"
+else
+
+if CheckpointStageProblem then
+display "The man nods. 'Ah, right where we left off -- no need to go through the pleasantries again.'"
+else
 
 perform HeSaysThereIsAProblemYouSay until ValidInput
 
@@ -98,6 +222,11 @@ compute PlayerScore = PlayerScore - 100
 end-if
 display ""
 
+move "PROBLEM" to CheckpointSectionName
+perform WriteCheckpoint
+
+end-if
+
 *> race selection section
 if PlayerScore = 0 or PlayerScore > 0 then
 display "Alright it is decided, I will send you to a new world. New for you, not for me. Let's take a moment to discuss how you want to be reborn."
@@ -109,36 +238,267 @@ display "A ghost or a skeleton."
 display "Even a slime or a crab if you so please."
 perform SoWhatWillItBe until ValidRaceChoice and initialRaceChoice not equal to 12
 perform SetRace
+perform SavePlayerInfo
+move "RACE" to CheckpointSectionName
+perform WriteCheckpoint
 end-if
 if PlayerScore < 0 then
 display "You really ticked me off, normally I'd let you choose what race you want to be."
 display "But no you are being a cow and you are going to like it."
 compute initialRaceChoice = 12
 perform SetRace
+perform SavePlayerInfo
+move "RACE" to CheckpointSectionName
+perform WriteCheckpoint
 end-if
 *> ---------Consider adding god comentary here about your pick of race.
 *> End race selection
 
-*> section for Gaining a boon (On hold)
+end-if
 
+end-if
+
+*> post-death race respec section
+if PlayerScore >= RespecThreshold then
+display "You feel the weight of your accumulated favor. The man asks 'You've built up quite a bit of favor with me. Spend 50 of it to be reborn as something else?'"
+display "1) Yes, respec my race."
+display "2) No, keep my current race."
+perform AskForRespec until ValidRespecChoice
+if WantsRespec then
+    display "Very well, let's pick again."
+    perform SoWhatWillItBe until ValidRaceChoice and initialRaceChoice not equal to 12
+    perform SetRace
+    compute PlayerScore = PlayerScore - RespecThreshold
+    perform SavePlayerInfo
+end-if
+end-if
+*> end of post-death race respec section
+
+*> section for Gaining a boon (On hold)
+*> when this section comes off hold, checkpoint it here the same way
+*> the problem-dialogue and race-selection sections do above.
 *> Gaining a boon section end
 
 *> section for stat selection (on hold)
-
+*> when this section comes off hold, checkpoint it here the same way
+*> the problem-dialogue and race-selection sections do above.
 *> end of section for stat selection
 move "display" to LocationInstructions
 call 'LocationSetter' using Location.
 *> --------Main Game Loop---------------------
+open i-o MonsterMasterFile.
+if MonsterFileMissing then
+    open output MonsterMasterFile
+    perform SeedMonsterMaster
+    close MonsterMasterFile
+    open i-o MonsterMasterFile
+end-if
+if not MonsterFileOk then
+    display "Unable to open MONSTMST, file status " MonsterFileStatus
+    stop run
+end-if
+move low-values to MON-MonsterName
+start MonsterMasterFile key is not less than MON-MonsterName
+perform FightNextMonster until MonsterFileEnd or CombatOver
+close MonsterMasterFile.
+if PlayerMaxHealth > 0 then
+    display "You have survived every foe this world had waiting for you."
+else
+    display "You have fallen once more. Perhaps the man will find you again..."
+end-if
+perform SavePlayerInfo.
 *>---------End Main Loop----------------------
+perform RecordLeaderboardEntry.
+close PlayerSaveFile.
+close AuditTrailFile.
+close CheckpointFile.
 stop run.
 
+FightNextMonster.
+       read MonsterMasterFile next record
+       if MonsterFileOk then
+           display "A wild " function trim(MON-MonsterName) " appears!"
+           perform CombatRound until MON-MonsterHealth <= 0 or PlayerMaxHealth <= 0
+           if PlayerMaxHealth <= 0 then
+               set CombatOver to true
+           else
+               display "You defeated the " function trim(MON-MonsterName) "!"
+               compute PlayerScore = PlayerScore + MonsterVictoryScore
+           end-if
+       end-if.
+
+CombatRound.
+       display "The " function trim(MON-MonsterName) " attacks!"
+       if MON-MonsterAttack >= PlayerMaxHealth then
+           move 0 to PlayerMaxHealth
+       else
+           subtract MON-MonsterAttack from PlayerMaxHealth
+       end-if
+       display "You strike back!"
+       if PlayerAttackPower >= MON-MonsterHealth then
+           move 0 to MON-MonsterHealth
+       else
+           subtract PlayerAttackPower from MON-MonsterHealth
+       end-if
+       display "Your health: " PlayerMaxHealth " -- " function trim(MON-MonsterName) "'s health: " MON-MonsterHealth.
+
+SeedMonsterMaster.
+       move "Goblin" to MON-MonsterName
+       move 3 to MON-MonsterAttack
+       move 20 to MON-MonsterHealth
+       write MonsterRecord
+
+       move "Skeleton" to MON-MonsterName
+       move 4 to MON-MonsterAttack
+       move 25 to MON-MonsterHealth
+       write MonsterRecord
+
+       move "Slime" to MON-MonsterName
+       move 2 to MON-MonsterAttack
+       move 15 to MON-MonsterHealth
+       write MonsterRecord.
+
+LogAuditEntry.
+       move function current-date to AUD-Timestamp
+       move PlayerSessionId to AUD-SessionId
+       move PlayerName to AUD-PlayerName
+       move AuditParagraphName to AUD-ParagraphName
+       move AuditRawValue to AUD-RawValue
+       write AuditTrailRecord.
+
+RecordLeaderboardEntry.
+       open extend LeaderboardFile
+       if not LeaderboardFileOk then
+           open output LeaderboardFile
+       end-if
+       move PlayerSessionId to LB-SessionId
+       move PlayerName to LB-PlayerName
+       move PlayerScore to LB-PlayerScore
+       write LeaderboardTransaction
+       close LeaderboardFile.
+
+LoadCheckpoint.
+       move spaces to CheckpointRestoreStage
+       move PlayerName to CHK-PlayerName
+       move "RACE" to CHK-SectionName
+       read CheckpointFile key is CHK-Key
+       if CheckpointFileOk then
+           move "RACE" to CheckpointRestoreStage
+           move CHK-PlayerMaxHealth to PlayerMaxHealth
+           move CHK-PlayerScore to PlayerScore
+           move CHK-Human to Human
+           move CHK-Giant to Giant
+           move CHK-Dragon to Dragon
+           move CHK-Dwarf to Dwarf
+           move CHK-Elf to Elf
+           move CHK-Vampire to Vampire
+           move CHK-Werewolf to Werewolf
+           move CHK-Ghost to Ghost
+           move CHK-Skeleton to Skeleton
+           move CHK-Slime to Slime
+           move CHK-Crab to Crab
+           move CHK-Cow to Cow
+       else
+           move PlayerName to CHK-PlayerName
+           move "PROBLEM" to CHK-SectionName
+           read CheckpointFile key is CHK-Key
+           if CheckpointFileOk then
+               move "PROBLEM" to CheckpointRestoreStage
+               move CHK-PlayerMaxHealth to PlayerMaxHealth
+               move CHK-PlayerScore to PlayerScore
+           end-if
+       end-if.
+
+LoadPlayerSave.
+       move PlayerName to SAV-PlayerName
+       read PlayerSaveFile key is SAV-PlayerName
+       if PlayerSaveFileOk then
+           set PlayerFound to true
+           move SAV-PlayerMaxHealth to PlayerMaxHealth
+           move SAV-PlayerScore to PlayerScore
+           move SAV-Human to Human
+           move SAV-Giant to Giant
+           move SAV-Dragon to Dragon
+           move SAV-Dwarf to Dwarf
+           move SAV-Elf to Elf
+           move SAV-Vampire to Vampire
+           move SAV-Werewolf to Werewolf
+           move SAV-Ghost to Ghost
+           move SAV-Skeleton to Skeleton
+           move SAV-Slime to Slime
+           move SAV-Crab to Crab
+           move SAV-Cow to Cow
+       else
+           set PlayerNotFound to true
+       end-if.
+
+SavePlayerInfo.
+       move PlayerName to SAV-PlayerName
+       move PlayerMaxHealth to SAV-PlayerMaxHealth
+       move PlayerScore to SAV-PlayerScore
+       move Human to SAV-Human
+       move Giant to SAV-Giant
+       move Dragon to SAV-Dragon
+       move Dwarf to SAV-Dwarf
+       move Elf to SAV-Elf
+       move Vampire to SAV-Vampire
+       move Werewolf to SAV-Werewolf
+       move Ghost to SAV-Ghost
+       move Slime to SAV-Slime
+       move Skeleton to SAV-Skeleton
+       move Crab to SAV-Crab
+       move Cow to SAV-Cow
+       rewrite PlayerSaveRecord
+       if not PlayerSaveFileOk then
+           write PlayerSaveRecord
+       end-if.
+
+WriteCheckpoint.
+       move PlayerName to CHK-PlayerName
+       move CheckpointSectionName to CHK-SectionName
+       move PlayerMaxHealth to CHK-PlayerMaxHealth
+       move PlayerScore to CHK-PlayerScore
+       move Human to CHK-Human
+       move Giant to CHK-Giant
+       move Dragon to CHK-Dragon
+       move Dwarf to CHK-Dwarf
+       move Elf to CHK-Elf
+       move Vampire to CHK-Vampire
+       move Werewolf to CHK-Werewolf
+       move Ghost to CHK-Ghost
+       move Slime to CHK-Slime
+       move Skeleton to CHK-Skeleton
+       move Crab to CHK-Crab
+       move Cow to CHK-Cow
+       rewrite CheckpointRecord
+       if not CheckpointFileOk then
+           write CheckpointRecord
+       end-if.
+
 HeSaysThereIsAProblemYouSay.
        display "While " function trim(PlayerName) " we have a bit of a problem..."
        display "1) Inquire about the problem."
        display "2) Let him continue."
        display "3) Say 'The problem is that I died?'"
        display "4) Say 'The problem is you wasting my time. Fork over my power already!'"
-       accept ProblemResponseFlag.
+       accept RawAcceptBuffer
+       move RawAcceptBuffer to ProblemResponseFlag
+       move RawAcceptBuffer to AuditRawValue
+       move "HESAYSTHEREISAPROBLEMYOUSAY" to AuditParagraphName
+       perform LogAuditEntry
+       if not ValidInput then
+           display "That's not one of the options, try again."
+       end-if.
+
+AskForRespec.
+       accept RawAcceptBuffer
+       move RawAcceptBuffer to RespecChoiceFlag
+       move RawAcceptBuffer to AuditRawValue
+       move "ASKFORRESPEC" to AuditParagraphName
+       perform LogAuditEntry
+       if not ValidRespecChoice then
+           display "That's not one of the options, try again."
+       end-if.
 
 SoWhatWillItBe.
        display "1) Human"
@@ -152,10 +512,18 @@ SoWhatWillItBe.
        display "9) skeleton"
        display "10) Slime"
        display "11) Crab"
-       accept initialRaceChoice.
+       accept RawAcceptBuffer
+       move RawAcceptBuffer to initialRaceChoice
+       move RawAcceptBuffer to AuditRawValue
+       move "SOWHATWILLITBE" to AuditParagraphName
+       perform LogAuditEntry
+       if not ValidRaceChoice then
+           display "That's not one of the options, try again."
+       end-if.
        
 SetRace.
-       if ChooseToBeHuman then 
+       move zeros to PlayerRaces
+       if ChooseToBeHuman then
            set IsHuman to true
        end-if
        if ChooseToBeGiant then 
