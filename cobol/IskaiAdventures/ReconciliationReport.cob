@@ -0,0 +1,135 @@
+>>source format free
+identification division.
+program-id. ReconciliationReport.
+author. Daniel Marabito.
+
+environment division.
+input-output section.
+file-control.
+    select AuditTrailFile assign to "AUDITTRL"
+        organization is line sequential
+        file status is AuditTrailFileStatus.
+    select LeaderboardFile assign to "LEADERTXN"
+        organization is line sequential
+        file status is LeaderboardFileStatus.
+
+data division.
+file section.
+fd AuditTrailFile.
+copy "AUDITREC.cpy".
+fd LeaderboardFile.
+copy "LEADERREC.cpy".
+
+working-storage section.
+01 AuditTrailFileStatus pic xx value "00".
+    88 AuditTrailFileOk value "00".
+    88 AuditTrailFileEnd value "10".
+01 LeaderboardFileStatus pic xx value "00".
+    88 LeaderboardFileOk value "00".
+    88 LeaderboardFileEnd value "10".
+
+01 LeaderboardTable.
+    02 LeaderboardEntryCount pic 9(05) value 0.
+    02 LeaderboardEntry occurs 1000 times.
+        03 LBT-SessionId pic x(26).
+        03 LBT-PlayerName pic x(100).
+        03 LBT-PlayerScore pic S999.
+
+01 OptionNameTable.
+    02 filler pic x(20) value "Inquiry".
+    02 filler pic x(20) value "AllowContinue".
+    02 filler pic x(20) value "ComplainAboutDeath".
+    02 filler pic x(20) value "ComplainAboutTime".
+01 OptionNameTableRedef redefines OptionNameTable.
+    02 OptionName occurs 4 times pic x(20).
+
+01 OptionStatsTable.
+    02 OptionStats occurs 4 times.
+        03 OPT-Count pic 9(05) value 0.
+        03 OPT-ScoreTotal pic S9(07) value 0.
+        03 OPT-ScoreMin pic S999 value 999.
+        03 OPT-ScoreMax pic S999 value -999.
+
+01 WorkOptionIndex pic 9(01) value 0.
+01 WorkPlayerScore pic S999 value 0.
+01 WorkPlayerFoundFlag pic x value "N".
+    88 WorkPlayerFound value "Y".
+01 WorkSearchIndex pic 9(05) value 0.
+01 ReportIndex pic 9(01) value 0.
+01 OptionAverage pic S999 value 0.
+
+procedure division.
+display "==== Dialogue Score Reconciliation Report ====".
+perform LoadLeaderboard.
+
+open input AuditTrailFile.
+if not AuditTrailFileOk then
+    display "No audit trail found (AUDITTRL status " AuditTrailFileStatus ")."
+    stop run
+end-if
+perform ReadAuditRecord until AuditTrailFileEnd
+close AuditTrailFile.
+
+perform PrintOptionStats
+    varying ReportIndex from 1 by 1
+    until ReportIndex > 4.
+
+display "===============================================".
+stop run.
+
+LoadLeaderboard.
+       open input LeaderboardFile
+       if LeaderboardFileOk then
+           perform LoadLeaderboardEntry until LeaderboardFileEnd
+           close LeaderboardFile
+       end-if.
+
+LoadLeaderboardEntry.
+       read LeaderboardFile
+       if LeaderboardFileOk then
+           add 1 to LeaderboardEntryCount
+           move LB-SessionId to LBT-SessionId(LeaderboardEntryCount)
+           move LB-PlayerName to LBT-PlayerName(LeaderboardEntryCount)
+           move LB-PlayerScore to LBT-PlayerScore(LeaderboardEntryCount)
+       end-if.
+
+ReadAuditRecord.
+       read AuditTrailFile
+       if AuditTrailFileOk
+           and AUD-ParagraphName = "HESAYSTHEREISAPROBLEMYOUSAY"
+           and AUD-RawValue(1:1) >= "1" and AUD-RawValue(1:1) <= "4"
+           and AUD-RawValue(2:1) = space then
+           move AUD-RawValue(1:1) to WorkOptionIndex
+           add 1 to OPT-Count(WorkOptionIndex)
+           perform FindPlayerScore
+           if WorkPlayerFound then
+               add WorkPlayerScore to OPT-ScoreTotal(WorkOptionIndex)
+               if WorkPlayerScore < OPT-ScoreMin(WorkOptionIndex) then
+                   move WorkPlayerScore to OPT-ScoreMin(WorkOptionIndex)
+               end-if
+               if WorkPlayerScore > OPT-ScoreMax(WorkOptionIndex) then
+                   move WorkPlayerScore to OPT-ScoreMax(WorkOptionIndex)
+               end-if
+           end-if
+       end-if.
+
+FindPlayerScore.
+       move "N" to WorkPlayerFoundFlag
+       move 0 to WorkPlayerScore
+       perform CheckLeaderboardEntry
+           varying WorkSearchIndex from 1 by 1
+           until WorkSearchIndex > LeaderboardEntryCount or WorkPlayerFound.
+
+CheckLeaderboardEntry.
+       if LBT-PlayerName(WorkSearchIndex) = AUD-PlayerName
+           and LBT-SessionId(WorkSearchIndex) = AUD-SessionId then
+           move "Y" to WorkPlayerFoundFlag
+           move LBT-PlayerScore(WorkSearchIndex) to WorkPlayerScore
+       end-if.
+
+PrintOptionStats.
+       display OptionName(ReportIndex) ": " OPT-Count(ReportIndex) " pick(s)"
+       if OPT-Count(ReportIndex) > 0 then
+           divide OPT-ScoreTotal(ReportIndex) by OPT-Count(ReportIndex) giving OptionAverage
+           display "    score range " OPT-ScoreMin(ReportIndex) " to " OPT-ScoreMax(ReportIndex) ", average " OptionAverage
+       end-if.
