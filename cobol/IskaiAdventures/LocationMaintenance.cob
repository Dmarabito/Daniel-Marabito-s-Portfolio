@@ -0,0 +1,74 @@
+>>source format free
+identification division.
+program-id. LocationMaintenance.
+author. Daniel Marabito.
+
+environment division.
+input-output section.
+file-control.
+    select LocationUpdateFile assign to "LOCUPD"
+        organization is line sequential
+        file status is LocationUpdateFileStatus.
+    select LocationMasterFile assign to "LOCMST"
+        organization is indexed
+        access mode is dynamic
+        record key is LOC-LocationName
+        file status is LocationFileStatus.
+
+data division.
+file section.
+fd LocationUpdateFile.
+copy "LOCUPDREC.cpy".
+fd LocationMasterFile.
+copy "LOCREC.cpy".
+
+working-storage section.
+01 LocationUpdateFileStatus pic xx value "00".
+    88 LocationUpdateFileOk value "00".
+    88 LocationUpdateFileEnd value "10".
+01 LocationFileStatus pic xx value "00".
+    88 LocationFileOk value "00".
+    88 LocationFileMissing value "35".
+
+procedure division.
+display "============ Location Content Maintenance ============".
+open input LocationUpdateFile.
+if not LocationUpdateFileOk then
+    display "No LOCUPD content feed found (status " LocationUpdateFileStatus ")."
+    stop run
+end-if
+open i-o LocationMasterFile.
+if LocationFileMissing then
+    open output LocationMasterFile
+    close LocationMasterFile
+    open i-o LocationMasterFile
+end-if
+if not LocationFileOk then
+    display "Unable to open LOCMST, file status " LocationFileStatus
+    stop run
+end-if
+
+perform ApplyNextUpdate until LocationUpdateFileEnd
+
+close LocationUpdateFile.
+close LocationMasterFile.
+display "========================================================".
+stop run.
+
+ApplyNextUpdate.
+       read LocationUpdateFile
+       if LocationUpdateFileOk then
+           move LCU-LocationName to LOC-LocationName
+           read LocationMasterFile key is LOC-LocationName
+           if LocationFileOk then
+               move LCU-LocationDescription to LOC-LocationDescription
+               move LCU-LocationInstructions to LOC-LocationInstructions
+               rewrite LocationRecord
+               display "Updated location " function trim(LOC-LocationName)
+           else
+               move LCU-LocationDescription to LOC-LocationDescription
+               move LCU-LocationInstructions to LOC-LocationInstructions
+               write LocationRecord
+               display "Added location " function trim(LOC-LocationName)
+           end-if
+       end-if.
