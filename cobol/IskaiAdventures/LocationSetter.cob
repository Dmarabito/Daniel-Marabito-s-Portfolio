@@ -1,31 +1,105 @@
->> Source Format Free
-identification division.
-program-id. LocationSetter.
-data division.
-working-storage section.
-       01 LocationDescriptions.
-           02 AfterLifeDescription pic x(1000) value "A white void expands in all directions.".
-
-linkage section.
-       01 SubRLocation.
-           02 SubRLocationName pic x(50) value "Afterlife".
-           02 SubRLocationDescription pic x(1000) value "A white void expands in all directions.".
-           02 SubRLocationInstructions pic x(1000) value "".
-           02 SubRTargetDestination pic x(1000) value "".
-
-procedure division using SubRLocation.
-       if (SubRLocationInstructions equals "display") then
-           display function trim (SubRLocationName)
-           display function trim (SubRLocationDescription)
-       end-if
-       if (SubRLocation equals "set") then
-       move SubRTargetDestination to SubRLocationName
-       perform SetDescription
-       end-if
-exit program.
-
-SetDescription.
-       if SubRLocationName equals "Afterlife" then
-           move AfterLifeDescription to SubRLocationDescription
-       end-if
-       .
\ No newline at end of file
+>> Source Format Free
+identification division.
+program-id. LocationSetter.
+
+environment division.
+input-output section.
+file-control.
+    select LocationMasterFile assign to "LOCMST"
+        organization is indexed
+        access mode is dynamic
+        record key is LOC-LocationName
+        file status is LocationFileStatus.
+
+data division.
+file section.
+fd LocationMasterFile.
+copy "LOCREC.cpy".
+
+working-storage section.
+01 LocationFileStatus pic xx value "00".
+    88 LocationFileOk value "00".
+    88 LocationFileMissing value "35".
+    88 LocationKeyNotFound value "23".
+01 ValidationOkFlag pic x value "Y".
+    88 ValidationOk value "Y".
+01 CandidateDescription pic x(1000) value spaces.
+01 CandidateInstructions pic x(1000) value spaces.
+
+linkage section.
+       01 SubRLocation.
+           02 SubRLocationName pic x(50) value "Afterlife".
+           02 SubRLocationDescription pic x(1000) value "A white void expands in all directions.".
+           02 SubRLocationInstructions pic x(1000) value "".
+           02 SubRTargetDestination pic x(1000) value "".
+
+procedure division using SubRLocation.
+       if (SubRLocationInstructions = "display") then
+           perform SetDescription
+           display function trim (SubRLocationName)
+           display function trim (SubRLocationDescription)
+       end-if
+       if (SubRLocationInstructions = "set") then
+       move SubRTargetDestination to SubRLocationName
+       perform SetDescription
+       end-if
+       if (SubRLocationInstructions = "validate") then
+           perform ValidateCandidateLocation
+       end-if
+exit program.
+
+SetDescription.
+       open input LocationMasterFile
+       if LocationFileMissing then
+           open output LocationMasterFile
+           perform SeedLocationMaster
+           close LocationMasterFile
+           open input LocationMasterFile
+       end-if
+       if not LocationFileOk then
+           display "Unable to open LOCMST, file status " LocationFileStatus
+           stop run
+       end-if
+       move SubRLocationName to LOC-LocationName
+       read LocationMasterFile key is LOC-LocationName
+       if LocationFileOk then
+           move LOC-LocationDescription to SubRLocationDescription
+       else
+           move "No description is on file for this location yet." to SubRLocationDescription
+       end-if
+       close LocationMasterFile
+       .
+
+ValidateCandidateLocation.
+      *> Validates the candidate record the caller passed in, not
+      *> whatever (if anything) is already on file for this name -- the
+      *> whole point is to lint content before it is ever loaded into
+      *> LOCMST. SubRLocationInstructions is the mode selector here, so
+      *> the candidate's own instructions text rides in on
+      *> SubRTargetDestination instead.
+       move "Y" to ValidationOkFlag
+       move SubRLocationDescription to CandidateDescription
+       move SubRTargetDestination to CandidateInstructions
+       if function trim(SubRLocationName) = spaces then
+           move "N" to ValidationOkFlag
+       end-if
+       if function trim(CandidateDescription) = spaces then
+           move "N" to ValidationOkFlag
+       end-if
+       if function trim(CandidateInstructions) = spaces then
+           move "N" to ValidationOkFlag
+       end-if
+       if function length(function trim(CandidateDescription)) >= length of CandidateDescription then
+           move "N" to ValidationOkFlag
+       end-if
+       if ValidationOk then
+           move "PASS" to SubRLocationDescription
+       else
+           move "FAIL" to SubRLocationDescription
+       end-if.
+
+SeedLocationMaster.
+       move "Afterlife" to LOC-LocationName
+       move "A white void expands in all directions." to LOC-LocationDescription
+       move "" to LOC-LocationInstructions
+       write LocationRecord.
