@@ -0,0 +1,68 @@
+>>source format free
+identification division.
+program-id. LocationCatalogReport.
+author. Daniel Marabito.
+
+environment division.
+input-output section.
+file-control.
+    select LocationMasterFile assign to "LOCMST"
+        organization is indexed
+        access mode is dynamic
+        record key is LOC-LocationName
+        file status is LocationFileStatus.
+
+data division.
+file section.
+fd LocationMasterFile.
+copy "LOCREC.cpy".
+
+working-storage section.
+01 LocationFileStatus pic xx value "00".
+    88 LocationFileOk value "00".
+    88 LocationFileEnd value "10".
+
+01 LocationNameTable.
+    02 LocationNameCount pic 9(05) value 0.
+    02 LocationNameEntry occurs 1000 times pic x(50).
+
+01 CatalogIndex pic 9(05) value 0.
+
+01 CatalogLocation.
+    02 CatalogLocationName pic x(50).
+    02 CatalogLocationDescription pic x(1000).
+    02 CatalogLocationInstructions pic x(1000).
+    02 CatalogTargetDestination pic x(1000).
+
+procedure division.
+display "============ Location Catalog Report ============".
+open input LocationMasterFile.
+if not LocationFileOk then
+    display "No locations found (LOCMST status " LocationFileStatus ")."
+    stop run
+end-if
+move low-values to LOC-LocationName
+start LocationMasterFile key is not less than LOC-LocationName
+perform LoadNextLocationName until LocationFileEnd
+close LocationMasterFile.
+
+perform PrintOneLocation
+    varying CatalogIndex from 1 by 1
+    until CatalogIndex > LocationNameCount.
+
+display "===================================================".
+stop run.
+
+LoadNextLocationName.
+       read LocationMasterFile next record
+       if LocationFileOk then
+           add 1 to LocationNameCount
+           move LOC-LocationName to LocationNameEntry(LocationNameCount)
+       end-if.
+
+PrintOneLocation.
+       move LocationNameEntry(CatalogIndex) to CatalogLocationName
+       move "display" to CatalogLocationInstructions
+       move spaces to CatalogTargetDestination
+       display "---------------------------------------------------"
+       call 'LocationSetter' using CatalogLocation.
