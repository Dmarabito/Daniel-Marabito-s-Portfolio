@@ -1,14 +1,202 @@
->> Source format free
-identification division.
-program-id. RamenData.
-author. Daniel Marabito.
-
-data division.
-working-storage section.
-01 RamenData.
-       02 Nutrition.
-           03 CaloriesPerServing pic 9999 value 190.
-           03 CaloriesPerPackage pic 9999 value 370.
-procedure division.
-display "Ramen has " CaloriesPerServing " per serving, and " CaloriesPerPackage " per package.".
-stop run.
\ No newline at end of file
+>> Source format free
+identification division.
+program-id. RamenData.
+author. Daniel Marabito.
+
+environment division.
+input-output section.
+file-control.
+    select RamenMasterFile assign to "RAMENMST"
+        organization is indexed
+        access mode is dynamic
+        record key is RMN-ProductCode
+        file status is RamenFileStatus.
+    select LabelPrintFile assign to "RAMENPRT"
+        organization is line sequential
+        file status is LabelPrintFileStatus.
+
+data division.
+file section.
+fd RamenMasterFile.
+copy "RAMENREC.cpy".
+fd LabelPrintFile
+    record contains 80 characters.
+01 PrintLine pic x(80).
+
+working-storage section.
+01 RamenFileStatus pic xx value "00".
+    88 RamenFileOk value "00".
+    88 RamenFileMissing value "35".
+    88 RamenFileEnd value "10".
+01 LabelPrintFileStatus pic xx value "00".
+    88 LabelPrintFileOk value "00".
+01 PrintLineText pic x(80) value spaces.
+01 PrintServings pic zz9.
+01 PrintCalPerServing pic zzz9.
+01 PrintCalPerPackage pic zzz9.
+01 PrintTotalFat pic zz9.9.
+01 PrintSodium pic zzz9.
+01 PrintCarbs pic zz9.9.
+01 PrintProtein pic zz9.9.
+
+procedure division.
+open i-o RamenMasterFile.
+if RamenFileMissing then
+    open output RamenMasterFile
+    perform SeedRamenMaster
+    close RamenMasterFile
+    open i-o RamenMasterFile
+end-if
+if not RamenFileOk then
+    display "Unable to open RAMENMST, file status " RamenFileStatus
+    stop run
+end-if
+open output LabelPrintFile.
+if not LabelPrintFileOk then
+    display "Unable to open RAMENPRT, file status " LabelPrintFileStatus
+    stop run
+end-if
+
+move low-values to RMN-ProductCode
+start RamenMasterFile key is not less than RMN-ProductCode
+perform DisplayNextFlavor until RamenFileEnd
+
+close RamenMasterFile.
+close LabelPrintFile.
+stop run.
+
+DisplayNextFlavor.
+       read RamenMasterFile next record
+       if RamenFileOk then
+           display "Ramen (" function trim(RMN-FlavorName) ") has " RMN-CaloriesPerServing " calories per serving, and " RMN-CaloriesPerPackage " per package."
+           perform FormatNutritionLabel
+           perform PrintNutritionLabel
+       end-if.
+
+FormatNutritionLabel.
+       display "-------- Nutrition Facts --------"
+       display "Flavor:              " RMN-FlavorName
+       display "Servings Per Container: " RMN-ServingsPerContainer
+       display "Calories Per Serving:   " RMN-CaloriesPerServing
+       display "Calories Per Package:   " RMN-CaloriesPerPackage
+       display "Total Fat:              " RMN-TotalFatGrams "g"
+       display "Sodium:                 " RMN-SodiumMg "mg"
+       display "Total Carbohydrate:     " RMN-CarbohydratesGrams "g"
+       display "Protein:                " RMN-ProteinGrams "g"
+       display "----------------------------------".
+
+PrintNutritionLabel.
+       move RMN-ServingsPerContainer to PrintServings
+       move RMN-CaloriesPerServing to PrintCalPerServing
+       move RMN-CaloriesPerPackage to PrintCalPerPackage
+       move RMN-TotalFatGrams to PrintTotalFat
+       move RMN-SodiumMg to PrintSodium
+       move RMN-CarbohydratesGrams to PrintCarbs
+       move RMN-ProteinGrams to PrintProtein
+
+       move spaces to PrintLine
+       string "-------- Nutrition Facts --------" delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Flavor:               " delimited by size
+           RMN-FlavorName delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Servings Per Container: " delimited by size
+           PrintServings delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Calories Per Serving:   " delimited by size
+           PrintCalPerServing delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Calories Per Package:   " delimited by size
+           PrintCalPerPackage delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Total Fat:              " delimited by size
+           PrintTotalFat delimited by size
+           "g" delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Sodium:                 " delimited by size
+           PrintSodium delimited by size
+           "mg" delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Total Carbohydrate:     " delimited by size
+           PrintCarbs delimited by size
+           "g" delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "Protein:                " delimited by size
+           PrintProtein delimited by size
+           "g" delimited by size
+           into PrintLine
+       write PrintLine
+
+       move spaces to PrintLine
+       string "----------------------------------" delimited by size
+           into PrintLine
+       write PrintLine.
+
+SeedRamenMaster.
+       move "CHK001" to RMN-ProductCode
+       move "Chicken" to RMN-FlavorName
+       move 190 to RMN-CaloriesPerServing
+       move 370 to RMN-CaloriesPerPackage
+       move 2 to RMN-ServingsPerContainer
+       move 830 to RMN-SodiumMg
+       move 7.0 to RMN-TotalFatGrams
+       move 26.0 to RMN-CarbohydratesGrams
+       move 4.5 to RMN-ProteinGrams
+       write RamenRecord
+
+       move "BEF001" to RMN-ProductCode
+       move "Beef" to RMN-FlavorName
+       move 200 to RMN-CaloriesPerServing
+       move 390 to RMN-CaloriesPerPackage
+       move 2 to RMN-ServingsPerContainer
+       move 860 to RMN-SodiumMg
+       move 8.0 to RMN-TotalFatGrams
+       move 27.0 to RMN-CarbohydratesGrams
+       move 5.0 to RMN-ProteinGrams
+       write RamenRecord
+
+       move "SHR001" to RMN-ProductCode
+       move "Shrimp" to RMN-FlavorName
+       move 180 to RMN-CaloriesPerServing
+       move 350 to RMN-CaloriesPerPackage
+       move 2 to RMN-ServingsPerContainer
+       move 790 to RMN-SodiumMg
+       move 6.5 to RMN-TotalFatGrams
+       move 25.0 to RMN-CarbohydratesGrams
+       move 4.0 to RMN-ProteinGrams
+       write RamenRecord
+
+       move "SPC001" to RMN-ProductCode
+       move "Spicy" to RMN-FlavorName
+       move 210 to RMN-CaloriesPerServing
+       move 400 to RMN-CaloriesPerPackage
+       move 2 to RMN-ServingsPerContainer
+       move 910 to RMN-SodiumMg
+       move 8.5 to RMN-TotalFatGrams
+       move 27.5 to RMN-CarbohydratesGrams
+       move 5.0 to RMN-ProteinGrams
+       write RamenRecord.
