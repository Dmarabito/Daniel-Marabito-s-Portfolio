@@ -0,0 +1,86 @@
+>> Source format free
+identification division.
+program-id. RamenMaintenance.
+author. Daniel Marabito.
+
+environment division.
+input-output section.
+file-control.
+    select RamenUpdateFile assign to "RAMENUPD"
+        organization is line sequential
+        file status is RamenUpdateFileStatus.
+    select RamenMasterFile assign to "RAMENMST"
+        organization is indexed
+        access mode is dynamic
+        record key is RMN-ProductCode
+        file status is RamenFileStatus.
+
+data division.
+file section.
+fd RamenUpdateFile.
+copy "RAMENUPDREC.cpy".
+fd RamenMasterFile.
+copy "RAMENREC.cpy".
+
+working-storage section.
+01 RamenUpdateFileStatus pic xx value "00".
+    88 RamenUpdateFileOk value "00".
+    88 RamenUpdateFileEnd value "10".
+01 RamenFileStatus pic xx value "00".
+    88 RamenFileOk value "00".
+    88 RamenFileMissing value "35".
+
+procedure division.
+display "============ Ramen Flavor Content Maintenance ============".
+open input RamenUpdateFile.
+if not RamenUpdateFileOk then
+    display "No RAMENUPD content feed found (status " RamenUpdateFileStatus ")."
+    stop run
+end-if
+open i-o RamenMasterFile.
+if RamenFileMissing then
+    open output RamenMasterFile
+    close RamenMasterFile
+    open i-o RamenMasterFile
+end-if
+if not RamenFileOk then
+    display "Unable to open RAMENMST, file status " RamenFileStatus
+    stop run
+end-if
+
+perform ApplyNextUpdate until RamenUpdateFileEnd
+
+close RamenUpdateFile.
+close RamenMasterFile.
+display "============================================================".
+stop run.
+
+ApplyNextUpdate.
+       read RamenUpdateFile
+       if RamenUpdateFileOk then
+           move RMU-ProductCode to RMN-ProductCode
+           read RamenMasterFile key is RMN-ProductCode
+           if RamenFileOk then
+               move RMU-FlavorName to RMN-FlavorName
+               move RMU-CaloriesPerServing to RMN-CaloriesPerServing
+               move RMU-CaloriesPerPackage to RMN-CaloriesPerPackage
+               move RMU-ServingsPerContainer to RMN-ServingsPerContainer
+               move RMU-SodiumMg to RMN-SodiumMg
+               move RMU-TotalFatGrams to RMN-TotalFatGrams
+               move RMU-CarbohydratesGrams to RMN-CarbohydratesGrams
+               move RMU-ProteinGrams to RMN-ProteinGrams
+               rewrite RamenRecord
+               display "Updated flavor " function trim(RMN-FlavorName)
+           else
+               move RMU-FlavorName to RMN-FlavorName
+               move RMU-CaloriesPerServing to RMN-CaloriesPerServing
+               move RMU-CaloriesPerPackage to RMN-CaloriesPerPackage
+               move RMU-ServingsPerContainer to RMN-ServingsPerContainer
+               move RMU-SodiumMg to RMN-SodiumMg
+               move RMU-TotalFatGrams to RMN-TotalFatGrams
+               move RMU-CarbohydratesGrams to RMN-CarbohydratesGrams
+               move RMU-ProteinGrams to RMN-ProteinGrams
+               write RamenRecord
+               display "Added flavor " function trim(RMN-FlavorName)
+           end-if
+       end-if.
