@@ -0,0 +1,20 @@
+      *> PLAYERSAV.cpy
+      *> Record layout for PLAYERMST, the indexed save file that lets a
+      *> returning player resume a session instead of starting over.
+       01 PlayerSaveRecord.
+           02 SAV-PlayerName pic x(100).
+           02 SAV-PlayerMaxHealth pic 99.
+           02 SAV-PlayerScore pic S999.
+           02 SAV-PlayerRaces.
+               03 SAV-Human pic 9.
+               03 SAV-Giant pic 9.
+               03 SAV-Dragon pic 9.
+               03 SAV-Dwarf pic 9.
+               03 SAV-Elf pic 9.
+               03 SAV-Vampire pic 9.
+               03 SAV-Werewolf pic 9.
+               03 SAV-Ghost pic 9.
+               03 SAV-Skeleton pic 9.
+               03 SAV-Slime pic 9.
+               03 SAV-Crab pic 9.
+               03 SAV-Cow pic 9.
