@@ -0,0 +1,23 @@
+      *> CHECKREC.cpy
+      *> Record layout for CHECKPT, a checkpoint of PlayerInfo written
+      *> after each major section of IskaiAdventures so an abend
+      *> mid-playtest doesn't cost the whole run.
+       01 CheckpointRecord.
+           02 CHK-Key.
+               03 CHK-PlayerName pic x(100).
+               03 CHK-SectionName pic x(20).
+           02 CHK-PlayerMaxHealth pic 99.
+           02 CHK-PlayerScore pic S999.
+           02 CHK-PlayerRaces.
+               03 CHK-Human pic 9.
+               03 CHK-Giant pic 9.
+               03 CHK-Dragon pic 9.
+               03 CHK-Dwarf pic 9.
+               03 CHK-Elf pic 9.
+               03 CHK-Vampire pic 9.
+               03 CHK-Werewolf pic 9.
+               03 CHK-Ghost pic 9.
+               03 CHK-Skeleton pic 9.
+               03 CHK-Slime pic 9.
+               03 CHK-Crab pic 9.
+               03 CHK-Cow pic 9.
