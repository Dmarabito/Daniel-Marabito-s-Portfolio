@@ -0,0 +1,8 @@
+      *> LOCREC.cpy
+      *> Record layout for LOCMST, the location/zone master file keyed
+      *> by location name, used by LocationSetter and the location
+      *> catalog batch report.
+       01 LocationRecord.
+           02 LOC-LocationName pic x(50).
+           02 LOC-LocationDescription pic x(1000).
+           02 LOC-LocationInstructions pic x(1000).
