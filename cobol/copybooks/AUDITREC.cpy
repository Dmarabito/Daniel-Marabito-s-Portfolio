@@ -0,0 +1,13 @@
+      *> AUDITREC.cpy
+      *> Record layout for AUDITTRL, a timestamped log of every dialogue
+      *> and race-selection ACCEPT in IskaiAdventures, kept so QA can
+      *> replay exactly what a playtester typed during a bad session.
+      *> AUD-SessionId is stamped once per run so a reconciliation report
+      *> can join a choice back to the leaderboard row it produced, even
+      *> when the same player has played more than one session.
+       01 AuditTrailRecord.
+           02 AUD-Timestamp pic x(26).
+           02 AUD-SessionId pic x(26).
+           02 AUD-PlayerName pic x(100).
+           02 AUD-ParagraphName pic x(30).
+           02 AUD-RawValue pic x(100).
