@@ -0,0 +1,11 @@
+      *> LEADERREC.cpy
+      *> Record layout for LEADERTXN, one line per completed playtest
+      *> session, appended by IskaiAdventures and read by the nightly
+      *> leaderboard batch report.
+      *> LB-SessionId matches the AUD-SessionId stamped on that same
+      *> run's audit trail rows, so a player with more than one session
+      *> on file can still be joined back to the right one.
+       01 LeaderboardTransaction.
+           02 LB-SessionId pic x(26).
+           02 LB-PlayerName pic x(100).
+           02 LB-PlayerScore pic S999.
