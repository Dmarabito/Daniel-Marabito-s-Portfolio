@@ -0,0 +1,8 @@
+      *> LOCUPDREC.cpy
+      *> Record layout for LOCUPD, the location content-update feed the
+      *> content team edits by hand and runs through LocationMaintenance
+      *> to add or change LOCMST entries without a recompile.
+       01 LocationUpdateRecord.
+           02 LCU-LocationName pic x(50).
+           02 LCU-LocationDescription pic x(1000).
+           02 LCU-LocationInstructions pic x(1000).
