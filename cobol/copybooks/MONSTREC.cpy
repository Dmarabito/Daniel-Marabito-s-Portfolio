@@ -0,0 +1,8 @@
+      *> MONSTREC.cpy
+      *> Record layout for MONSTMST, the monster master file that drives
+      *> the turn-based encounter loop -- one record per monster keyed
+      *> by monster name.
+       01 MonsterRecord.
+           02 MON-MonsterName pic x(30).
+           02 MON-MonsterAttack pic 999.
+           02 MON-MonsterHealth pic 999.
