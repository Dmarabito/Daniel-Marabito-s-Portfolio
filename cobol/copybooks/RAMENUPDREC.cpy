@@ -0,0 +1,16 @@
+      *> RAMENUPDREC.cpy
+      *> Record layout for RAMENUPD, the flavor content-update feed the
+      *> content/packaging team edits by hand and runs through
+      *> RamenMaintenance to add or change RAMENMST entries without a
+      *> recompile.
+       01 RamenUpdateRecord.
+           02 RMU-ProductCode pic x(10).
+           02 RMU-FlavorName pic x(20).
+           02 RMU-Nutrition.
+               03 RMU-CaloriesPerServing pic 9999.
+               03 RMU-CaloriesPerPackage pic 9999.
+               03 RMU-ServingsPerContainer pic 99.
+               03 RMU-SodiumMg pic 9(04).
+               03 RMU-TotalFatGrams pic 99v9.
+               03 RMU-CarbohydratesGrams pic 99v9.
+               03 RMU-ProteinGrams pic 99v9.
