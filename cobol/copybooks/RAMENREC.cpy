@@ -0,0 +1,14 @@
+      *> RAMENREC.cpy
+      *> Record layout for RAMENMST, the ramen flavor nutrition master,
+      *> one record per SKU keyed by product/flavor code.
+       01 RamenRecord.
+           02 RMN-ProductCode pic x(10).
+           02 RMN-FlavorName pic x(20).
+           02 RMN-Nutrition.
+               03 RMN-CaloriesPerServing pic 9999.
+               03 RMN-CaloriesPerPackage pic 9999.
+               03 RMN-ServingsPerContainer pic 99.
+               03 RMN-SodiumMg pic 9(04).
+               03 RMN-TotalFatGrams pic 99v9.
+               03 RMN-CarbohydratesGrams pic 99v9.
+               03 RMN-ProteinGrams pic 99v9.
